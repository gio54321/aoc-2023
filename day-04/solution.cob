@@ -1,65 +1,1062 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. aoc_day4.
-       
-       DATA DIVISION.
-           working-storage section.
-           01 WS-nlines PIC 9(3).
-
-           01 WS-line PIC 9(10) VALUE 0.
-           01 WS-counter PIC 9(3) VALUE 0.
-           01 WS-i PIC 9(3) VALUE 0.
-           01 WS-j PIC 9(3) VALUE 0.
-           01 WS-is-extracted PIC 9(3) VALUE 0.
-           01 WS-value PIC 9(3) VALUE 0.
-           01 WS-result PIC 9(10) VALUE 0.
-           01 WS-extraction.
-               05 WS-extracted PIC 9(2) VALUE 0 OCCURS 10 TIMES.     
-               05 WS-numbers PIC 9(2) VALUE 0 OCCURS 25 TIMES.     
-
-       PROCEDURE DIVISION.
-       main-PARA.
-           ACCEPT WS-nlines.
-
-           PERFORM parse-and-calculate-PARA VARYING WS-line
-               FROM 1 BY 1 UNTIL WS-line = WS-nlines + 1.
-
-           DISPLAY "The result is:".
-           DISPLAY WS-result.
-           STOP RUN.
-
-       parse-and-calculate-PARA.
-           PERFORM parse-one-extracted-PARA VARYING WS-counter
-               FROM 1 BY 1 UNTIL WS-counter = 11.
-           PERFORM parse-one-number-PARA VARYING WS-counter
-               FROM 1 BY 1 UNTIL WS-counter = 26.
-           PERFORM calculate-value-PARA.
-           ADD WS-value TO WS-result.
-
-       parse-one-extracted-PARA.
-           ACCEPT WS-extracted(WS-counter).
-
-       parse-one-number-PARA.
-           ACCEPT WS-numbers(WS-counter).
-
-       calculate-value-PARA.
-           MOVE 0 to WS-value.
-           PERFORM check-if-in-extracted-PARA VARYING WS-i
-               FROM 1 BY 1 UNTIL WS-i = 26.
-           
-       
-       check-if-in-extracted-PARA.
-           MOVE 0 to WS-is-extracted.
-           PERFORM check-extracted-PARA VARYING WS-j
-               FROM 1 BY 1 UNTIL WS-j = 11.
-           IF WS-is-extracted IS EQUAL TO 1 THEN
-               IF WS-value IS EQUAL TO 0 THEN
-                   MOVE 1 TO WS-value
-               ELSE
-                   ADD WS-value TO WS-value
-               END-IF
-           END-IF.
-                   
-       check-extracted-PARA.
-           iF WS-extracted(WS-j) IS EQUAL TO WS-numbers(WS-i) THEN
-               MOVE 1 TO WS-is-extracted
-           END-IF.
\ No newline at end of file
+000010*IDENTIFICATION DIVISION.
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID. aoc_day4.
+000040 AUTHOR. R JELINEK.
+000050 INSTALLATION. AOC-BATCH-CENTER.
+000060 DATE-WRITTEN. 12/01/2023.
+000070 DATE-COMPILED.
+000080*
+000090*---------------------------------------------------------------*
+000100*  MODIFICATION HISTORY                                         *
+000110*---------------------------------------------------------------*
+000120*  12/01/23  RJ   ORIGINAL PROGRAM - SCRATCH-CARD POINTS TOTAL   *
+000130*                 FROM CONSOLE ACCEPT STATEMENTS.                *
+000140*  08/09/26  RJ   REPLACED CONSOLE ACCEPT WITH CARDS-IN FILE SO  *
+000150*                 THIS CAN RUN AS AN UNATTENDED BATCH STEP.      *
+000160*  08/09/26  RJ   ADDED CASCADING-COPIES SCORING MODE ALONGSIDE  *
+000170*                 THE POINTS TOTAL, SELECTABLE VIA WS-RUN-MODE.  *
+000180*  08/09/26  RJ   ADDED PER-CARD DETAIL REPORT (DETAIL-RPT).     *
+000190*  08/09/26  RJ   REPLACED FIXED 10/25 OCCURS WITH TABLES SIZED  *
+000200*                 BY OCCURS DEPENDING ON THE COUNTS ON THE CARD, *
+000210*                 AND WIDENED THE CARD-COUNT FIELDS.             *
+000220*  08/09/26  RJ   ADDED EDIT CHECKS AND AN EXCEPTIONS LISTING    *
+000230*                 FOR BAD CARD DATA (EXCEPTIONS-RPT).            *
+000240*  08/09/26  RJ   ADDED CHECKPOINT FILE SO A RESTART CAN SKIP    *
+000250*                 RE-REPORTING CARDS ALREADY POSTED.             *
+000260*  08/09/26  RJ   ADDED BATCH HEADER CONTROL TOTALS (CARD COUNT  *
+000270*                 AND CHECKSUM) VERIFIED AT END OF RUN.          *
+000280*  08/09/26  RJ   ADDED LOYALTY-EXTRACT OUTPUT FOR THE POINTS    *
+000290*                 POSTING SYSTEM.                                *
+000300*  08/09/26  RJ   ADDED DECK HEADER/TRAILER SUPPORT SO ONE RUN   *
+000310*                 CAN COVER SEVERAL DECKS WITH PER-DECK SUBTOTALS*
+000320*  08/09/26  RJ   RE-KEYED WINNING NUMBER LOOKUP AS A SORTED     *
+000330*                 TABLE WITH SEARCH ALL TO AVOID THE QUADRATIC   *
+000340*                 SCAN AS CARD SIZES GROW.                       *
+000350*  08/09/26  RJ   INITIALIZED THE CHECKPOINT RECORD'S FILLER SO  *
+000360*                 UNWRITTEN BYTES DON'T ABEND THE CHECKPOINT     *
+000370*                 WRITE.                                         *
+000380*---------------------------------------------------------------*
+000390*
+000400 ENVIRONMENT DIVISION.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT CARDS-IN
+000440         ASSIGN TO "CARDIN"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-CARDS-STATUS.
+000470     SELECT CHECKPOINT-FILE
+000480         ASSIGN TO "CHKPTFL"
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS WS-CKPT-STATUS.
+000510     SELECT DETAIL-RPT
+000520         ASSIGN TO "DTLRPT"
+000530         ORGANIZATION IS LINE SEQUENTIAL.
+000540     SELECT EXCEPTIONS-RPT
+000550         ASSIGN TO "EXCPRPT"
+000560         ORGANIZATION IS LINE SEQUENTIAL.
+000570     SELECT LOYALTY-EXTRACT
+000580         ASSIGN TO "LOYEXTR"
+000590         ORGANIZATION IS LINE SEQUENTIAL.
+000600*
+000610 DATA DIVISION.
+000620 FILE SECTION.
+000630*
+000640*    CARDS-IN HOLDS THREE RECORD TYPES, TOLD APART BY THE
+000650*    ONE-CHARACTER CODE IN POSITION 1 - SEE WS-CARD-IN-AREA
+000660*    AND ITS REDEFINITIONS BELOW FOR THE ACTUAL LAYOUTS.  THE
+000670*    RECORD IS SIZED TO THE CARD-DETAIL LAYOUT, THE WIDEST OF
+000680*    THE FOUR (50 WINNING NUMBERS + 99 HELD NUMBERS).
+000690 FD  CARDS-IN
+000700     RECORDING MODE IS F
+000710     LABEL RECORDS ARE STANDARD
+000720     RECORD CONTAINS 310 CHARACTERS.
+000730 01  FD-CARDS-IN-RECORD          PIC X(310).
+000740*
+000750 FD  CHECKPOINT-FILE
+000760     LABEL RECORDS ARE STANDARD
+000770     RECORD CONTAINS 60 CHARACTERS.
+000780 01  FD-CHECKPOINT-RECORD        PIC X(60).
+000790*
+000800 FD  DETAIL-RPT
+000810     LABEL RECORDS ARE OMITTED
+000820     RECORD CONTAINS 100 CHARACTERS.
+000830 01  FD-DETAIL-LINE               PIC X(100).
+000840*
+000850 FD  EXCEPTIONS-RPT
+000860     LABEL RECORDS ARE OMITTED
+000870     RECORD CONTAINS 100 CHARACTERS.
+000880 01  FD-EXCEPTION-LINE            PIC X(100).
+000890*
+000900 FD  LOYALTY-EXTRACT
+000910     LABEL RECORDS ARE STANDARD
+000920     RECORD CONTAINS 20 CHARACTERS.
+000930 01  FD-LOYALTY-RECORD            PIC X(20).
+000940*
+000950 WORKING-STORAGE SECTION.
+000960*
+000970*---------------------------------------------------------------*
+000980*    SWITCHES                                                   *
+000990*---------------------------------------------------------------*
+001000 77  WS-CARDS-STATUS              PIC X(02) VALUE "00".
+001010 77  WS-CKPT-STATUS               PIC X(02) VALUE "00".
+001020*
+001030 77  WS-EOF-SW                    PIC X(01) VALUE "N".
+001040     88  WS-EOF                             VALUE "Y".
+001050     88  WS-NOT-EOF                         VALUE "N".
+001060 77  WS-CKPT-EOF-SW               PIC X(01) VALUE "N".
+001070     88  WS-CKPT-EOF                        VALUE "Y".
+001080 77  WS-CHECKPOINT-EXISTS-SW      PIC X(01) VALUE "N".
+001090     88  WS-CHECKPOINT-EXISTS               VALUE "Y".
+001100 77  WS-RESTART-MODE-SW           PIC X(01) VALUE "N".
+001110     88  WS-RESTART-MODE                    VALUE "Y".
+001120 77  WS-IN-DECK-SW                PIC X(01) VALUE "N".
+001130     88  WS-IN-DECK                         VALUE "Y".
+001140 77  WS-CARD-VALUE-OVFL-SW        PIC X(01) VALUE "N".
+001150     88  WS-CARD-VALUE-OVERFLOWED           VALUE "Y".
+001160 77  WS-CASCADE-OVFL-SW           PIC X(01) VALUE "N".
+001170     88  WS-CASCADE-OVERFLOWED               VALUE "Y".
+001180 77  WS-CASCADE-TOTAL-OVFL-SW     PIC X(01) VALUE "N".
+001190     88  WS-CASCADE-TOTAL-OVERFLOWED          VALUE "Y".
+001200 77  WS-RESTART-CAUGHT-UP-SW      PIC X(01) VALUE "N".
+001210     88  WS-RESTART-CAUGHT-UP                VALUE "Y".
+001220 77  WS-CARD-VALID-SW             PIC X(01) VALUE "Y".
+001230     88  WS-CARD-VALID                      VALUE "Y".
+001240     88  WS-CARD-INVALID                    VALUE "N".
+001250 77  WS-DUP-FOUND-SW              PIC X(01) VALUE "N".
+001260     88  WS-DUP-FOUND                       VALUE "Y".
+001270 77  WS-OUTPUT-SW                 PIC X(01) VALUE "D".
+001280     88  WS-DO-OUTPUT                       VALUE "D".
+001290     88  WS-SKIP-OUTPUT                     VALUE "S".
+001300*
+001310*---------------------------------------------------------------*
+001320*    RUN MODE - CONTROLS WHICH GRAND TOTAL(S) ARE PRINTED.      *
+001330*    BOTH TOTALS ARE ALWAYS COMPUTED SO THE PRIZE-DESK           *
+001340*    RECONCILIATION FIGURE IS AVAILABLE EVEN WHEN NOT PRINTED.  *
+001350*---------------------------------------------------------------*
+001360 77  WS-RUN-MODE                  PIC X(04) VALUE "BOTH".
+001370     88  WS-RUN-MODE-POINTS                 VALUE "PTS ".
+001380     88  WS-RUN-MODE-COPIES                 VALUE "CPS ".
+001390     88  WS-RUN-MODE-BOTH                   VALUE "BOTH".
+001400*
+001410*---------------------------------------------------------------*
+001420*    COUNTERS AND ACCUMULATORS                                  *
+001430*---------------------------------------------------------------*
+001440 77  WS-LINE                      PIC 9(05) VALUE 0 COMP.
+001450 77  WS-RESTART-LAST-LINE         PIC 9(05) VALUE 0 COMP.
+001460 77  WS-MATCH-COUNT               PIC 9(03) VALUE 0 COMP.
+001470 77  WS-CARD-VALUE                PIC 9(10) VALUE 0 COMP.
+001480 77  WS-RESULT                    PIC 9(10) VALUE 0 COMP.
+001490 77  WS-CASCADE-TOTAL             PIC 9(10) VALUE 0 COMP.
+001500*
+001510 77  WS-WIN-IDX                   PIC 9(03) VALUE 0 COMP.
+001520 77  WS-HELD-IDX                  PIC 9(03) VALUE 0 COMP.
+001530 77  WS-DOUBLE-IDX                PIC 9(03) VALUE 0 COMP.
+001540 77  WS-CASCADE-IDX               PIC 9(05) VALUE 0 COMP.
+001550 77  WS-CASCADE-START             PIC 9(05) VALUE 0 COMP.
+001560 77  WS-CASCADE-LIMIT             PIC 9(05) VALUE 0 COMP.
+001570 77  WS-CASCADE-SUM-LIMIT         PIC 9(05) VALUE 0 COMP.
+001580*
+001590 77  WS-CHECKSUM-ACCUM            PIC 9(10) VALUE 0 COMP.
+001600 77  WS-CHECKSUM-EXPECTED         PIC 9(10) VALUE 0 COMP.
+001610 77  WS-CHECKSUM-WIN-LIMIT        PIC 9(03) VALUE 0 COMP.
+001620 77  WS-CHECKSUM-HELD-LIMIT       PIC 9(03) VALUE 0 COMP.
+001630 77  WS-CARDS-EXPECTED            PIC 9(05) VALUE 0 COMP.
+001640 77  WS-CARDS-PROCESSED           PIC 9(05) VALUE 0 COMP.
+001650*
+001660 77  WS-DECK-ID                   PIC X(10) VALUE SPACES.
+001670 77  WS-DECK-NAME                 PIC X(20) VALUE SPACES.
+001680 77  WS-DECK-EXPECTED-CARDS       PIC 9(05) VALUE 0 COMP.
+001690 77  WS-DECK-CARD-COUNT           PIC 9(05) VALUE 0 COMP.
+001700 77  WS-DECK-NUMBER               PIC 9(03) VALUE 0 COMP.
+001710 77  WS-DECK-POINTS-SUBTOTAL      PIC 9(10) VALUE 0 COMP.
+001720 77  WS-DECK-CASCADE-SUBTOTAL     PIC 9(10) VALUE 0 COMP.
+001730*
+001740 77  WS-EXCEPTION-TEXT            PIC X(60) VALUE SPACES.
+001750*
+001760 77  WS-SORT-IDX                  PIC 9(03) VALUE 0 COMP.
+001770 77  WS-SORT-LIMIT                PIC 9(03) VALUE 0 COMP.
+001780 77  WS-SORT-TEMP                 PIC 9(02) VALUE 0.
+001790 77  WS-SORT-SWAP-SW              PIC X(01) VALUE "N".
+001800     88  WS-SORT-SWAPPED              VALUE "Y".
+001810     88  WS-SORT-NOT-SWAPPED          VALUE "N".
+001820*
+001830*---------------------------------------------------------------*
+001840*    CARD EXTRACTION WORK TABLES.  WS-WINNING-ENTRY IS KEPT IN  *
+001850*    ASCENDING ORDER (SEE 2425-SORT-WINNING-TABLE) SO A CARD'S  *
+001860*    HELD NUMBERS CAN BE LOCATED WITH SEARCH ALL (BINARY        *
+001870*    SEARCH) INSTEAD OF A FULL LINEAR SCAN.                     *
+001880*---------------------------------------------------------------*
+001890 01  WS-CARD-EXTRACTION.
+001900     05  WS-WINNING-COUNT         PIC 9(02) VALUE 0.
+001910     05  WS-HELD-COUNT            PIC 9(02) VALUE 0.
+001920     05  WS-WINNING-ENTRY         PIC 9(02)
+001930             OCCURS 1 TO 50 TIMES DEPENDING ON WS-WINNING-COUNT
+001940             ASCENDING KEY IS WS-WINNING-ENTRY
+001950             INDEXED BY WS-WIN-TAB-IDX.
+001960     05  WS-HELD-ENTRY            PIC 9(02)
+001970             OCCURS 1 TO 99 TIMES DEPENDING ON WS-HELD-COUNT
+001980             INDEXED BY WS-HELD-TAB-IDX.
+001990*
+002000*---------------------------------------------------------------*
+002010*    CASCADE COPY-COUNT TABLE.  ENTRY (N) HOLDS HOW MANY COPIES *
+002020*    OF CARD N EXIST AFTER CASCADING WITHIN THE CURRENT DECK.   *
+002030*    RE-INITIALIZED TO 1 FOR EVERY CARD SLOT AT EACH DECK BY    *
+002040*    2310-INITIALIZE-CASCADE-TABLE.  A FIXED CAPACITY OF 9999   *
+002050*    IS USED HERE (RATHER THAN OCCURS DEPENDING ON) SINCE THIS  *
+002060*    IS AN INTERNAL WORK TABLE, NOT DATA COMING OFF A CARD - A  *
+002070*    DECK LARGER THAN THAT IS FLAGGED IN 2300 AND HAS ITS       *
+002080*    CASCADE BOOKKEEPING CAPPED AT THE 9999TH CARD RATHER THAN  *
+002090*    RUNNING PAST THE END OF THE TABLE.                         *
+002100*---------------------------------------------------------------*
+002110 01  WS-CASCADE-TABLE.
+002120     05  WS-CASCADE-COPY-COUNT    PIC 9(05) VALUE 1 COMP
+002130             OCCURS 9999 TIMES INDEXED BY WS-CASCADE-TAB-IDX.
+002140*
+002150*---------------------------------------------------------------*
+002160*    CARDS-IN WORK AREA AND RECORD-TYPE REDEFINITIONS.          *
+002170*---------------------------------------------------------------*
+002180 01  WS-CARD-IN-AREA.
+002190     05  WS-CI-TYPE                PIC X(01).
+002200         88  CI-TYPE-BATCH-HDR               VALUE "B".
+002210         88  CI-TYPE-DECK-HDR                VALUE "H".
+002220         88  CI-TYPE-CARD-DETAIL             VALUE "C".
+002230         88  CI-TYPE-DECK-TRL                VALUE "T".
+002240     05  WS-CI-DATA                 PIC X(309).
+002250*
+002260 01  WS-CI-BATCH-HDR REDEFINES WS-CARD-IN-AREA.
+002270     05  FILLER                     PIC X(01).
+002280     05  CI-BH-EXPECTED-CARDS       PIC 9(05).
+002290     05  CI-BH-CHECKSUM             PIC 9(10).
+002300     05  FILLER                     PIC X(294).
+002310*
+002320 01  WS-CI-DECK-HDR REDEFINES WS-CARD-IN-AREA.
+002330     05  FILLER                     PIC X(01).
+002340     05  CI-DH-DECK-ID              PIC X(10).
+002350     05  CI-DH-DECK-NAME            PIC X(20).
+002360     05  CI-DH-EXPECTED-CARDS       PIC 9(05).
+002370     05  FILLER                     PIC X(274).
+002380*
+002390 01  WS-CI-DECK-TRL REDEFINES WS-CARD-IN-AREA.
+002400     05  FILLER                     PIC X(01).
+002410     05  CI-DT-DECK-ID              PIC X(10).
+002420     05  CI-DT-ACTUAL-CARDS         PIC 9(05).
+002430     05  FILLER                     PIC X(294).
+002440*
+002450 01  WS-CI-DETAIL REDEFINES WS-CARD-IN-AREA.
+002460     05  FILLER                     PIC X(01).
+002470     05  CI-CD-CARD-ID              PIC 9(05).
+002480     05  CI-CD-WINNING-COUNT        PIC 9(02).
+002490     05  CI-CD-HELD-COUNT           PIC 9(02).
+002500     05  CI-CD-WINNING-NUMBERS      PIC 9(02) OCCURS 50 TIMES.
+002510     05  CI-CD-HELD-NUMBERS         PIC 9(02) OCCURS 99 TIMES.
+002520     05  FILLER                     PIC X(02).
+002530*
+002540*---------------------------------------------------------------*
+002550*    CHECKPOINT RECORD.  WRITTEN AFTER EVERY CARD SO THE        *
+002560*    DETAIL/EXCEPTIONS/LOYALTY OUTPUT WRITTEN FOR A CARD IS     *
+002570*    NEVER AHEAD OF THE LAST CHECKPOINTED LINE - IF THE JOB     *
+002580*    DIES PARTWAY THROUGH, EVERY OUTPUT ROW ALREADY ON DISK IS  *
+002590*    COVERED BY THE CHECKPOINT AND WON'T BE REPRODUCED ON       *
+002600*    RESTART.  ON RESTART, CARDS UP TO CKPT-LAST-LINE ARE       *
+002610*    RE-READ AND RE-SCORED IN MEMORY (TO REBUILD THE CASCADE    *
+002620*    TABLE AND THE DECK SUBTOTALS EXACTLY AS THEY WERE) BUT ARE *
+002630*    NOT RE-WRITTEN TO THE DETAIL, EXTRACT OR EXCEPTIONS FILES, *
+002640*    WHICH ARE RE-OPENED IN EXTEND MODE SO EARLIER OUTPUT       *
+002650*    SURVIVES.  CKPT-RECORD-TYPE DISTINGUISHES AN ORDINARY      *
+002660*    MID-RUN CHECKPOINT ("C") FROM THE ONE-TIME "COMPLETE"      *
+002670*    RECORD ("X") WRITTEN AT A CLEAN END OF RUN - SEE 3150 -    *
+002680*    SO THE NEXT INVOCATION KNOWS A FINISHED BATCH'S CHECKPOINT *
+002690*    FILE ISN'T A RESTART POINT FOR A BRAND NEW RUN.            *
+002700*---------------------------------------------------------------*
+002710 01  WS-CHECKPOINT-AREA.
+002720     05  CKPT-RECORD-TYPE           PIC X(01) VALUE "C".
+002730         88  CKPT-TYPE-CHECKPOINT           VALUE "C".
+002740         88  CKPT-TYPE-COMPLETE             VALUE "X".
+002750     05  CKPT-LAST-LINE             PIC 9(05) VALUE 0.
+002760     05  CKPT-RUNNING-RESULT        PIC 9(10) VALUE 0.
+002770     05  CKPT-RUNNING-CASCADE-TOTAL PIC 9(10) VALUE 0.
+002780     05  FILLER                     PIC X(34) VALUE SPACES.
+002790*
+002800*---------------------------------------------------------------*
+002810*    DETAIL REPORT LINE.                                        *
+002820*---------------------------------------------------------------*
+002830 01  WS-DETAIL-LINE-AREA.
+002840     05  FILLER                     PIC X(05) VALUE "CARD ".
+002850     05  DTL-CARD-NUM               PIC ZZZZ9.
+002860     05  FILLER                     PIC X(03) VALUE " M=".
+002870     05  DTL-MATCH-COUNT            PIC ZZ9.
+002880     05  FILLER                     PIC X(03) VALUE " V=".
+002890     05  DTL-CARD-VALUE             PIC Z(9)9.
+002900     05  FILLER                     PIC X(71) VALUE SPACES.
+002910*
+002920*---------------------------------------------------------------*
+002930*    EXCEPTIONS LISTING LINE.                                   *
+002940*---------------------------------------------------------------*
+002950 01  WS-EXCEPTION-LINE-AREA.
+002960     05  FILLER                     PIC X(11) VALUE "EXCEPTION: ".
+002970     05  EXC-CARD-NUM               PIC ZZZZ9.
+002980     05  FILLER                     PIC X(02) VALUE "- ".
+002990     05  EXC-DESCRIPTION            PIC X(60).
+003000     05  FILLER                     PIC X(22) VALUE SPACES.
+003010*
+003020*---------------------------------------------------------------*
+003030*    LOYALTY POINTS POSTING EXTRACT.                            *
+003040*---------------------------------------------------------------*
+003050 01  WS-LOYALTY-AREA.
+003060     05  LOY-CARD-ID                PIC 9(05).
+003070     05  LOY-MATCH-COUNT            PIC 9(03).
+003080     05  LOY-CARD-VALUE             PIC 9(10).
+003090     05  FILLER                     PIC X(02) VALUE SPACES.
+003100*
+003110 PROCEDURE DIVISION.
+003120*
+003130*================================================================*
+003140*    0000-MAINLINE                                               *
+003150*================================================================*
+003160 0000-MAINLINE.
+003170     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003180     PERFORM 2000-PROCESS-BATCH THRU 2000-EXIT
+003190         UNTIL WS-EOF.
+003200     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+003210     STOP RUN.
+003220*
+003230*================================================================*
+003240*    1000 - INITIALIZATION AND RESTART                           *
+003250*================================================================*
+003260 1000-INITIALIZE.
+003270     ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+003280     IF WS-RUN-MODE = SPACES
+003290         MOVE "BOTH" TO WS-RUN-MODE
+003300     END-IF.
+003310     OPEN INPUT CARDS-IN.
+003320     PERFORM 1100-OPEN-CHECKPOINT THRU 1100-EXIT.
+003330     IF WS-CHECKPOINT-EXISTS
+003340         PERFORM 1200-RESTART-FROM-CHECKPOINT THRU 1200-EXIT
+003350         OPEN EXTEND DETAIL-RPT
+003360         OPEN EXTEND EXCEPTIONS-RPT
+003370         OPEN EXTEND LOYALTY-EXTRACT
+003380     ELSE
+003390         OPEN OUTPUT DETAIL-RPT
+003400         OPEN OUTPUT EXCEPTIONS-RPT
+003410         OPEN OUTPUT LOYALTY-EXTRACT
+003420     END-IF.
+003430     GO TO 1000-EXIT.
+003440 1000-EXIT.
+003450     EXIT.
+003460*
+003470*    A CHECKPOINT FILE LEFT BY A CLEANLY-FINISHED RUN ENDS WITH A
+003480*    CKPT-TYPE-COMPLETE RECORD (WRITTEN BY 3150) INSTEAD OF AN
+003490*    ORDINARY CKPT-TYPE-CHECKPOINT ONE - THAT RUN IS DONE, NOT
+003500*    ABENDED, SO THIS INVOCATION IS A FRESH BATCH, NOT A RESTART,
+003510*    AND STARTS THE CHECKPOINT FILE OVER FROM EMPTY.
+003520 1100-OPEN-CHECKPOINT.
+003530     OPEN INPUT CHECKPOINT-FILE.
+003540     IF WS-CKPT-STATUS = "00"
+003550         PERFORM 1110-READ-LAST-CHECKPOINT THRU 1110-EXIT
+003560         CLOSE CHECKPOINT-FILE
+003570         IF CKPT-TYPE-COMPLETE
+003580             OPEN OUTPUT CHECKPOINT-FILE
+003590         ELSE
+003600             SET WS-CHECKPOINT-EXISTS TO TRUE
+003610             OPEN EXTEND CHECKPOINT-FILE
+003620         END-IF
+003630     ELSE
+003640         OPEN OUTPUT CHECKPOINT-FILE
+003650     END-IF.
+003660     GO TO 1100-EXIT.
+003670 1100-EXIT.
+003680     EXIT.
+003690*
+003700 1110-READ-LAST-CHECKPOINT.
+003710     PERFORM 1111-READ-ONE-CHECKPOINT THRU 1111-EXIT
+003720         UNTIL WS-CKPT-EOF.
+003730     MOVE "N" TO WS-CKPT-EOF-SW.
+003740     GO TO 1110-EXIT.
+003750 1110-EXIT.
+003760     EXIT.
+003770*
+003780 1111-READ-ONE-CHECKPOINT.
+003790     READ CHECKPOINT-FILE INTO WS-CHECKPOINT-AREA
+003800         AT END SET WS-CKPT-EOF TO TRUE
+003810     END-READ.
+003820     GO TO 1111-EXIT.
+003830 1111-EXIT.
+003840     EXIT.
+003850*
+003860*    A CHECKPOINT WAS FOUND - CARDS UP TO CKPT-LAST-LINE WILL BE
+003870*    RE-SCORED SILENTLY (NO OUTPUT, NO CONTROL-TOTAL DOUBLE-
+003880*    COUNTING) TO REBUILD IN-MEMORY STATE, THEN NORMAL PROCESSING
+003890*    RESUMES FROM THE FOLLOWING CARD.
+003900 1200-RESTART-FROM-CHECKPOINT.
+003910     MOVE CKPT-LAST-LINE TO WS-RESTART-LAST-LINE.
+003920     SET WS-RESTART-MODE TO TRUE.
+003930     DISPLAY "RESTARTING AFTER CARD " WS-RESTART-LAST-LINE.
+003940     GO TO 1200-EXIT.
+003950 1200-EXIT.
+003960     EXIT.
+003970*
+003980*================================================================*
+003990*    2000 - READ AND PROCESS ONE BATCH RECORD                    *
+004000*================================================================*
+004010 2000-PROCESS-BATCH.
+004020     PERFORM 2100-READ-CARD-RECORD THRU 2100-EXIT.
+004030     IF WS-NOT-EOF
+004040         EVALUATE TRUE
+004050             WHEN CI-TYPE-BATCH-HDR
+004060                 PERFORM 2200-PROCESS-BATCH-HEADER THRU 2200-EXIT
+004070             WHEN CI-TYPE-DECK-HDR
+004080                 PERFORM 2300-PROCESS-DECK-HEADER THRU 2300-EXIT
+004090             WHEN CI-TYPE-CARD-DETAIL
+004100                 PERFORM 2400-PROCESS-CARD-DETAIL THRU 2400-EXIT
+004110             WHEN CI-TYPE-DECK-TRL
+004120                 PERFORM 2500-PROCESS-DECK-TRAILER THRU 2500-EXIT
+004130             WHEN OTHER
+004140                 MOVE "UNKNOWN RECORD TYPE ENCOUNTERED"
+004150                     TO WS-EXCEPTION-TEXT
+004160                 PERFORM 2900-WRITE-EXCEPTION-LINE THRU 2900-EXIT
+004170         END-EVALUATE
+004180     END-IF.
+004190     GO TO 2000-EXIT.
+004200 2000-EXIT.
+004210     EXIT.
+004220*
+004230 2100-READ-CARD-RECORD.
+004240     READ CARDS-IN INTO WS-CARD-IN-AREA
+004250         AT END SET WS-EOF TO TRUE
+004260     END-READ.
+004270     GO TO 2100-EXIT.
+004280 2100-EXIT.
+004290     EXIT.
+004300*
+004310*    BATCH HEADER CARRIES THE CONTROL TOTALS THAT ARE CHECKED
+004320*    AGAINST ACTUAL PROCESSING IN 3100.
+004330 2200-PROCESS-BATCH-HEADER.
+004340     MOVE CI-BH-EXPECTED-CARDS TO WS-CARDS-EXPECTED.
+004350     MOVE CI-BH-CHECKSUM TO WS-CHECKSUM-EXPECTED.
+004360     IF WS-CARDS-EXPECTED = 0
+004370         MOVE "EMPTY BATCH - EXPECTED CARD COUNT IS ZERO"
+004380             TO WS-EXCEPTION-TEXT
+004390         PERFORM 2900-WRITE-EXCEPTION-LINE THRU 2900-EXIT
+004400     END-IF.
+004410     GO TO 2200-EXIT.
+004420 2200-EXIT.
+004430     EXIT.
+004440*
+004450*    DECK HEADER STARTS A NEW DECK'S SUBTOTALS.  A DECK EXPECTED
+004460*    TO RUN LONGER THAN THE CASCADE TABLE'S 9999-CARD CAPACITY IS
+004470*    FLAGGED HERE - ITS CASCADE BOOKKEEPING WILL STILL RUN, BUT
+004480*    IS CAPPED AT CARD 9999 (SEE 2460/2510), SO ANY COPIES A CARD
+004490*    PAST THAT POINT WOULD HAVE WON ARE NOT REFLECTED IN THE
+004500*    DECK'S CASCADE SUBTOTAL.
+004510 2300-PROCESS-DECK-HEADER.
+004520     ADD 1 TO WS-DECK-NUMBER.
+004530     MOVE CI-DH-DECK-ID TO WS-DECK-ID.
+004540     MOVE CI-DH-DECK-NAME TO WS-DECK-NAME.
+004550     MOVE CI-DH-EXPECTED-CARDS TO WS-DECK-EXPECTED-CARDS.
+004560     MOVE 0 TO WS-DECK-CARD-COUNT.
+004570     MOVE 0 TO WS-DECK-POINTS-SUBTOTAL.
+004580     MOVE 0 TO WS-DECK-CASCADE-SUBTOTAL.
+004590     MOVE "N" TO WS-CASCADE-OVFL-SW.
+004600     SET WS-IN-DECK TO TRUE.
+004610     DISPLAY "STARTING DECK #" WS-DECK-NUMBER ": " WS-DECK-ID
+004620         " - " WS-DECK-NAME.
+004630     IF WS-DECK-EXPECTED-CARDS > 9999
+004640         MOVE "DECK EXCEEDS CASCADE TABLE CAPACITY (9999 CARDS)"
+004650             TO WS-EXCEPTION-TEXT
+004660         PERFORM 2900-WRITE-EXCEPTION-LINE THRU 2900-EXIT
+004670     END-IF.
+004680     PERFORM 2310-INITIALIZE-CASCADE-TABLE THRU 2310-EXIT.
+004690     GO TO 2300-EXIT.
+004700 2300-EXIT.
+004710     EXIT.
+004720*
+004730 2310-INITIALIZE-CASCADE-TABLE.
+004740     PERFORM 2311-INIT-ONE-CASCADE-ENTRY THRU 2311-EXIT
+004750         VARYING WS-CASCADE-IDX FROM 1 BY 1
+004760         UNTIL WS-CASCADE-IDX > 9999.
+004770     GO TO 2310-EXIT.
+004780 2310-EXIT.
+004790     EXIT.
+004800*
+004810 2311-INIT-ONE-CASCADE-ENTRY.
+004820     MOVE 1 TO WS-CASCADE-COPY-COUNT(WS-CASCADE-IDX).
+004830     GO TO 2311-EXIT.
+004840 2311-EXIT.
+004850     EXIT.
+004860*
+004870*================================================================*
+004880*    2400 - SCORE ONE CARD DETAIL RECORD                         *
+004890*================================================================*
+004900*    A CARD DETAIL RECORD OUTSIDE ANY DECK HEADER/TRAILER BRACKET
+004910*    (BEFORE THE FIRST H, OR BETWEEN A T AND THE NEXT H) HAS NO
+004920*    DECK TO POST ITS SCORE OR CASCADE COPIES AGAINST, SO IT IS
+004930*    REJECTED HERE RATHER THAN SCORED AGAINST WHATEVER DECK
+004940*    COUNTERS HAPPEN TO BE SITTING IN WORKING STORAGE.
+004950 2400-PROCESS-CARD-DETAIL.
+004960     ADD 1 TO WS-LINE.
+004970     SET WS-CARD-VALID TO TRUE.
+004980     MOVE "N" TO WS-DUP-FOUND-SW.
+004990     IF WS-RESTART-MODE AND WS-LINE NOT > WS-RESTART-LAST-LINE
+005000         SET WS-SKIP-OUTPUT TO TRUE
+005010     ELSE
+005020         SET WS-DO-OUTPUT TO TRUE
+005030     END-IF.
+005040*
+005050*    ONCE THE READER REACHES THE CARD THE CHECKPOINT WAS TAKEN ON,
+005060*    EVERY RECORD FROM HERE ON (CARD DETAIL OR OTHERWISE) IS NEW -
+005070*    NONE OF THEM WERE SEEN BY THE ORIGINAL RUN, SO NONE OF THEIR
+005080*    EXCEPTIONS CAN BE DUPLICATES. 2900 USES THIS SWITCH RATHER
+005090*    THAN WS-LINE SO THAT NON-CARD-DETAIL EXCEPTION SITES (WHOSE
+005100*    WS-LINE STILL HOLDS THE LAST CARD-DETAIL LINE NUMBER) ARE NOT
+005110*    MISTAKEN FOR REPLAYS OF AN ALREADY-LOGGED EXCEPTION.
+005120     PERFORM 2495-CHECK-RESTART-CAUGHT-UP THRU 2495-EXIT.
+005130*
+005140*    A RECORD'S CONTRIBUTION TO THE PROCESSED-COUNT AND CHECKSUM
+005150*    CONTROL TOTALS IS MADE BEFORE THE DECK-BRACKET CHECK BELOW SO
+005160*    THAT A STRAY CARD OUTSIDE ANY DECK IS TREATED THE SAME AS ANY
+005170*    OTHER INVALID CARD (DUPLICATE, OUT-OF-RANGE, ZERO COUNT) - IT
+005180*    IS STILL FLAGGED INDIVIDUALLY BUT STILL COUNTS TOWARD THE
+005190*    BATCH CONTROL TOTALS, SO A SHORT OR CORRUPTED FEED IS STILL
+005200*    CAUGHT EVEN WHEN EVERY BAD CARD IS INDIVIDUALLY FLAGGED.
+005210     ADD 1 TO WS-CARDS-PROCESSED.
+005220     PERFORM 2405-ACCUMULATE-CHECKSUM THRU 2405-EXIT.
+005230     IF NOT WS-IN-DECK
+005240         MOVE "CARD DETAIL ENCOUNTERED OUTSIDE ANY DECK BRACKET"
+005250             TO WS-EXCEPTION-TEXT
+005260         PERFORM 2900-WRITE-EXCEPTION-LINE THRU 2900-EXIT
+005270         GO TO 2400-EXIT
+005280     END-IF.
+005290     ADD 1 TO WS-DECK-CARD-COUNT.
+005300     PERFORM 2410-VALIDATE-CARD-DETAIL THRU 2410-EXIT.
+005310     IF WS-CARD-INVALID
+005320         GO TO 2400-EXIT
+005330     END-IF.
+005340     PERFORM 2420-LOAD-EXTRACTION-TABLES THRU 2420-EXIT.
+005350     PERFORM 2425-SORT-WINNING-TABLE THRU 2425-EXIT.
+005360     PERFORM 2430-CHECK-DUPLICATE-WINNING THRU 2430-EXIT.
+005370     IF WS-DUP-FOUND
+005380         GO TO 2400-EXIT
+005390     END-IF.
+005400     PERFORM 2440-SCORE-CARD THRU 2440-EXIT.
+005410     PERFORM 2450-CALCULATE-POINTS-VALUE THRU 2450-EXIT.
+005420     PERFORM 2460-APPLY-CASCADE-COPIES THRU 2460-EXIT.
+005430     ADD WS-CARD-VALUE TO WS-RESULT.
+005440     ADD WS-CARD-VALUE TO WS-DECK-POINTS-SUBTOTAL.
+005450     IF WS-SKIP-OUTPUT
+005460         GO TO 2400-EXIT
+005470     END-IF.
+005480     PERFORM 2470-WRITE-DETAIL-REPORT-LINE THRU 2470-EXIT.
+005490     PERFORM 2480-WRITE-LOYALTY-EXTRACT-RECORD THRU 2480-EXIT.
+005500     PERFORM 2490-WRITE-CHECKPOINT THRU 2490-EXIT.
+005510     GO TO 2400-EXIT.
+005520 2400-EXIT.
+005530     EXIT.
+005540*
+005550*    WS-LINE IS SET FOR THE CURRENT CARD BEFORE THIS RUNS AND DOES
+005560*    NOT CHANGE AGAIN FOR THE REST OF THE PARAGRAPH, SO IT IS SAFE
+005570*    TO MAKE THIS CHECK ONCE HERE RATHER THAN AT EVERY EXIT POINT.
+005580 2495-CHECK-RESTART-CAUGHT-UP.
+005590     IF WS-RESTART-MODE AND WS-LINE = WS-RESTART-LAST-LINE
+005600         SET WS-RESTART-CAUGHT-UP TO TRUE
+005610     END-IF.
+005620     GO TO 2495-EXIT.
+005630 2495-EXIT.
+005640     EXIT.
+005650*
+005660*    CHECKSUM IS ACCUMULATED FROM THE RAW CARD DATA REGARDLESS OF
+005670*    WHETHER THE CARD LATER FAILS VALIDATION, SO A SHORT OR
+005680*    PADDED FEED IS CAUGHT EVEN IF EVERY CARD ON IT HAPPENS TO BE
+005690*    WELL-FORMED.
+005700 2405-ACCUMULATE-CHECKSUM.
+005710     ADD CI-CD-CARD-ID TO WS-CHECKSUM-ACCUM.
+005720     MOVE CI-CD-WINNING-COUNT TO WS-CHECKSUM-WIN-LIMIT.
+005730     IF WS-CHECKSUM-WIN-LIMIT > 50
+005740         MOVE 50 TO WS-CHECKSUM-WIN-LIMIT
+005750     END-IF.
+005760     MOVE CI-CD-HELD-COUNT TO WS-CHECKSUM-HELD-LIMIT.
+005770     IF WS-CHECKSUM-HELD-LIMIT > 99
+005780         MOVE 99 TO WS-CHECKSUM-HELD-LIMIT
+005790     END-IF.
+005800     PERFORM 2406-ADD-WINNING-TO-CHECKSUM THRU 2406-EXIT
+005810         VARYING WS-WIN-IDX FROM 1 BY 1
+005820         UNTIL WS-WIN-IDX > WS-CHECKSUM-WIN-LIMIT.
+005830     PERFORM 2407-ADD-HELD-TO-CHECKSUM THRU 2407-EXIT
+005840         VARYING WS-HELD-IDX FROM 1 BY 1
+005850         UNTIL WS-HELD-IDX > WS-CHECKSUM-HELD-LIMIT.
+005860     GO TO 2405-EXIT.
+005870 2405-EXIT.
+005880     EXIT.
+005890*
+005900 2406-ADD-WINNING-TO-CHECKSUM.
+005910     ADD CI-CD-WINNING-NUMBERS(WS-WIN-IDX) TO WS-CHECKSUM-ACCUM.
+005920     GO TO 2406-EXIT.
+005930 2406-EXIT.
+005940     EXIT.
+005950*
+005960 2407-ADD-HELD-TO-CHECKSUM.
+005970     ADD CI-CD-HELD-NUMBERS(WS-HELD-IDX) TO WS-CHECKSUM-ACCUM.
+005980     GO TO 2407-EXIT.
+005990 2407-EXIT.
+006000     EXIT.
+006010*
+006020*    EDIT CHECKS.  A BAD CARD IS LOGGED TO THE EXCEPTIONS LISTING
+006030*    AND EXCLUDED FROM SCORING.
+006040 2410-VALIDATE-CARD-DETAIL.
+006050     IF CI-CD-WINNING-COUNT = 0 OR CI-CD-HELD-COUNT = 0
+006060         SET WS-CARD-INVALID TO TRUE
+006070         MOVE "CARD HAS ZERO WINNING OR HELD NUMBERS"
+006080             TO WS-EXCEPTION-TEXT
+006090         PERFORM 2900-WRITE-EXCEPTION-LINE THRU 2900-EXIT
+006100         GO TO 2410-EXIT
+006110     END-IF.
+006120     IF CI-CD-WINNING-COUNT > 50 OR CI-CD-HELD-COUNT > 99
+006130         SET WS-CARD-INVALID TO TRUE
+006140         MOVE "CARD EXCEEDS WINNING/HELD TABLE CAPACITY"
+006150             TO WS-EXCEPTION-TEXT
+006160         PERFORM 2900-WRITE-EXCEPTION-LINE THRU 2900-EXIT
+006170         GO TO 2410-EXIT
+006180     END-IF.
+006190     MOVE CI-CD-WINNING-COUNT TO WS-WINNING-COUNT.
+006200     MOVE CI-CD-HELD-COUNT TO WS-HELD-COUNT.
+006210     PERFORM 2411-VALIDATE-WINNING-RANGE THRU 2411-EXIT
+006220         VARYING WS-WIN-IDX FROM 1 BY 1
+006230         UNTIL WS-WIN-IDX > WS-WINNING-COUNT.
+006240     PERFORM 2412-VALIDATE-HELD-RANGE THRU 2412-EXIT
+006250         VARYING WS-HELD-IDX FROM 1 BY 1
+006260         UNTIL WS-HELD-IDX > WS-HELD-COUNT.
+006270     GO TO 2410-EXIT.
+006280 2410-EXIT.
+006290     EXIT.
+006300*
+006310 2411-VALIDATE-WINNING-RANGE.
+006320     IF CI-CD-WINNING-NUMBERS(WS-WIN-IDX) = 0
+006330         SET WS-CARD-INVALID TO TRUE
+006340         MOVE "WINNING NUMBER OUT OF RANGE (1-99) ON CARD"
+006350             TO WS-EXCEPTION-TEXT
+006360         PERFORM 2900-WRITE-EXCEPTION-LINE THRU 2900-EXIT
+006370     END-IF.
+006380     GO TO 2411-EXIT.
+006390 2411-EXIT.
+006400     EXIT.
+006410*
+006420 2412-VALIDATE-HELD-RANGE.
+006430     IF CI-CD-HELD-NUMBERS(WS-HELD-IDX) = 0
+006440         SET WS-CARD-INVALID TO TRUE
+006450         MOVE "HELD NUMBER OUT OF RANGE (1-99) ON CARD"
+006460             TO WS-EXCEPTION-TEXT
+006470         PERFORM 2900-WRITE-EXCEPTION-LINE THRU 2900-EXIT
+006480     END-IF.
+006490     GO TO 2412-EXIT.
+006500 2412-EXIT.
+006510     EXIT.
+006520*
+006530*    TABLES ARE SIZED TO THE COUNTS ACTUALLY ON THE CARD (OCCURS
+006540*    DEPENDING ON WS-WINNING-COUNT/WS-HELD-COUNT) RATHER THAN
+006550*    ALWAYS BUILT OUT TO THE FULL 50/99 CAPACITY.
+006560 2420-LOAD-EXTRACTION-TABLES.
+006570     PERFORM 2421-LOAD-ONE-WINNING-NUMBER THRU 2421-EXIT
+006580         VARYING WS-WIN-IDX FROM 1 BY 1
+006590         UNTIL WS-WIN-IDX > WS-WINNING-COUNT.
+006600     PERFORM 2422-LOAD-ONE-HELD-NUMBER THRU 2422-EXIT
+006610         VARYING WS-HELD-IDX FROM 1 BY 1
+006620         UNTIL WS-HELD-IDX > WS-HELD-COUNT.
+006630     GO TO 2420-EXIT.
+006640 2420-EXIT.
+006650     EXIT.
+006660*
+006670 2421-LOAD-ONE-WINNING-NUMBER.
+006680     MOVE CI-CD-WINNING-NUMBERS(WS-WIN-IDX)
+006690         TO WS-WINNING-ENTRY(WS-WIN-IDX).
+006700     GO TO 2421-EXIT.
+006710 2421-EXIT.
+006720     EXIT.
+006730*
+006740 2422-LOAD-ONE-HELD-NUMBER.
+006750     MOVE CI-CD-HELD-NUMBERS(WS-HELD-IDX)
+006760         TO WS-HELD-ENTRY(WS-HELD-IDX).
+006770     GO TO 2422-EXIT.
+006780 2422-EXIT.
+006790     EXIT.
+006800*
+006810*    THE RUNTIME'S TABLE SORT VERB IS NOT RELIABLE FOR AN OCCURS
+006820*    DEPENDING ON TABLE ON THIS PLATFORM, SO THE WINNING TABLE IS
+006830*    PUT IN ASCENDING ORDER WITH A STRAIGHTFORWARD EXCHANGE SORT
+006840*    BEFORE SEARCH ALL RELIES ON IT.
+006850 2425-SORT-WINNING-TABLE.
+006860     IF WS-WINNING-COUNT > 1
+006870         MOVE WS-WINNING-COUNT TO WS-SORT-LIMIT
+006880         SET WS-SORT-SWAPPED TO TRUE
+006890         PERFORM 2426-SORT-ONE-PASS THRU 2426-EXIT
+006900             UNTIL WS-SORT-LIMIT NOT > 1
+006910                OR WS-SORT-NOT-SWAPPED
+006920     END-IF.
+006930     GO TO 2425-EXIT.
+006940 2425-EXIT.
+006950     EXIT.
+006960*
+006970 2426-SORT-ONE-PASS.
+006980     SET WS-SORT-NOT-SWAPPED TO TRUE.
+006990     PERFORM 2427-SORT-COMPARE-SWAP THRU 2427-EXIT
+007000         VARYING WS-SORT-IDX FROM 1 BY 1
+007010         UNTIL WS-SORT-IDX > WS-SORT-LIMIT - 1.
+007020     SUBTRACT 1 FROM WS-SORT-LIMIT.
+007030     GO TO 2426-EXIT.
+007040 2426-EXIT.
+007050     EXIT.
+007060*
+007070 2427-SORT-COMPARE-SWAP.
+007080     IF WS-WINNING-ENTRY(WS-SORT-IDX) >
+007090             WS-WINNING-ENTRY(WS-SORT-IDX + 1)
+007100         MOVE WS-WINNING-ENTRY(WS-SORT-IDX) TO WS-SORT-TEMP
+007110         MOVE WS-WINNING-ENTRY(WS-SORT-IDX + 1)
+007120             TO WS-WINNING-ENTRY(WS-SORT-IDX)
+007130         MOVE WS-SORT-TEMP TO WS-WINNING-ENTRY(WS-SORT-IDX + 1)
+007140         SET WS-SORT-SWAPPED TO TRUE
+007150     END-IF.
+007160     GO TO 2427-EXIT.
+007170 2427-EXIT.
+007180     EXIT.
+007190*
+007200*    DUPLICATE WINNING NUMBERS ARE CHEAP TO FIND ONCE THE TABLE
+007210*   IS SORTED - ADJACENT ENTRIES COMPARE EQUAL.
+007220 2430-CHECK-DUPLICATE-WINNING.
+007230     IF WS-WINNING-COUNT > 1
+007240         PERFORM 2431-COMPARE-ADJACENT-WINNING THRU 2431-EXIT
+007250             VARYING WS-WIN-IDX FROM 2 BY 1
+007260             UNTIL WS-WIN-IDX > WS-WINNING-COUNT
+007270     END-IF.
+007280     GO TO 2430-EXIT.
+007290 2430-EXIT.
+007300     EXIT.
+007310*
+007320 2431-COMPARE-ADJACENT-WINNING.
+007330     IF WS-WINNING-ENTRY(WS-WIN-IDX) =
+007340             WS-WINNING-ENTRY(WS-WIN-IDX - 1)
+007350         SET WS-DUP-FOUND TO TRUE
+007360         MOVE "DUPLICATE WINNING NUMBER ON CARD"
+007370             TO WS-EXCEPTION-TEXT
+007380         PERFORM 2900-WRITE-EXCEPTION-LINE THRU 2900-EXIT
+007390     END-IF.
+007400     GO TO 2431-EXIT.
+007410 2431-EXIT.
+007420     EXIT.
+007430*
+007440*    EACH HELD NUMBER IS LOCATED IN THE SORTED WINNING TABLE WITH
+007450*    SEARCH ALL (BINARY SEARCH) RATHER THAN A LINEAR SCAN, SO
+007460*    SCORING DOESN'T GO QUADRATIC AS CARD SIZES GROW.
+007470 2440-SCORE-CARD.
+007480     MOVE 0 TO WS-MATCH-COUNT.
+007490     PERFORM 2441-SCORE-ONE-HELD-NUMBER THRU 2441-EXIT
+007500         VARYING WS-HELD-IDX FROM 1 BY 1
+007510         UNTIL WS-HELD-IDX > WS-HELD-COUNT.
+007520     GO TO 2440-EXIT.
+007530 2440-EXIT.
+007540     EXIT.
+007550*
+007560 2441-SCORE-ONE-HELD-NUMBER.
+007570     SEARCH ALL WS-WINNING-ENTRY
+007580         AT END
+007590             CONTINUE
+007600         WHEN WS-WINNING-ENTRY(WS-WIN-TAB-IDX) =
+007610                 WS-HELD-ENTRY(WS-HELD-IDX)
+007620             ADD 1 TO WS-MATCH-COUNT
+007630     END-SEARCH.
+007640     GO TO 2441-EXIT.
+007650 2441-EXIT.
+007660     EXIT.
+007670*
+007680*    UNCHANGED SCORING RULE - EACH MATCH AFTER THE FIRST DOUBLES
+007690*    THE CARD'S POINT VALUE.  A CARD WITH ENOUGH MATCHES CAN
+007700*    DOUBLE PAST WS-CARD-VALUE'S PIC 9(10) CAPACITY - 2451 CAPS
+007710*    THE VALUE AT THE FIELD'S MAXIMUM AND STOPS DOUBLING RATHER
+007720*    THAN LETTING IT WRAP AND SILENTLY POST A WRONG NUMBER.
+007730 2450-CALCULATE-POINTS-VALUE.
+007740     MOVE 0 TO WS-CARD-VALUE.
+007750     MOVE "N" TO WS-CARD-VALUE-OVFL-SW.
+007760     IF WS-MATCH-COUNT > 0
+007770         MOVE 1 TO WS-CARD-VALUE
+007780         PERFORM 2451-DOUBLE-VALUE THRU 2451-EXIT
+007790             VARYING WS-DOUBLE-IDX FROM 2 BY 1
+007800             UNTIL WS-DOUBLE-IDX > WS-MATCH-COUNT
+007810     END-IF.
+007820     IF WS-CARD-VALUE-OVERFLOWED
+007830         MOVE "CARD VALUE EXCEEDS ARITHMETIC CAPACITY - CAPPED"
+007840             TO WS-EXCEPTION-TEXT
+007850         PERFORM 2900-WRITE-EXCEPTION-LINE THRU 2900-EXIT
+007860     END-IF.
+007870     GO TO 2450-EXIT.
+007880 2450-EXIT.
+007890     EXIT.
+007900*
+007910*    A SIZE-ERROR CHECK ON THE MULTIPLY ISN'T ENOUGH HERE - UNDER
+007920*    THIS SHOP'S DIALECT SETTINGS A COMP FIELD'S ARITHMETIC IS
+007930*    CHECKED AGAINST ITS FULL BINARY STORAGE, NOT ITS PICTURE'S
+007940*    DIGIT COUNT, SO IT WOULD NEVER FIRE BEFORE WS-CARD-VALUE HAS
+007950*    ALREADY GROWN PAST WHAT A PIC 9(10) RECEIVING FIELD CAN HOLD.
+007960*    COMPARING AGAINST HALF OF THE MAXIMUM BEFORE DOUBLING CATCHES
+007970*    THE OVERFLOW REGARDLESS OF HOW THE ARITHMETIC ITSELF IS
+007980*    CHECKED.
+007990 2451-DOUBLE-VALUE.
+008000     IF WS-CARD-VALUE-OVERFLOWED
+008010         GO TO 2451-EXIT
+008020     END-IF.
+008030     IF WS-CARD-VALUE > 4999999999
+008040         MOVE 9999999999 TO WS-CARD-VALUE
+008050         SET WS-CARD-VALUE-OVERFLOWED TO TRUE
+008060     ELSE
+008070         MULTIPLY 2 BY WS-CARD-VALUE
+008080     END-IF.
+008090     GO TO 2451-EXIT.
+008100 2451-EXIT.
+008110     EXIT.
+008120*
+008130*    CASCADING COPIES.  A MATCH COUNT OF N ON THE CURRENT CARD
+008140*    WINS ONE COPY OF EACH OF THE NEXT N CARDS FOR EVERY COPY OF
+008150*    THE CURRENT CARD ALREADY HELD.  THE CASCADE TABLE ONLY HAS
+008160*    9999 SLOTS, SO ONCE THE CURRENT CARD ITSELF IS PAST SLOT
+008170*    9999 THERE IS NO SAFE SLOT LEFT TO READ ITS OWN COPY COUNT
+008180*    FROM OR TO CASCADE INTO - THAT CARD'S COPIES SIMPLY AREN'T
+008190*    TRACKED (THE DECK WAS ALREADY FLAGGED AS OVERSIZE IN 2300).
+008200 2460-APPLY-CASCADE-COPIES.
+008210     IF WS-MATCH-COUNT > 0 AND WS-DECK-CARD-COUNT < 9999
+008220         COMPUTE WS-CASCADE-START = WS-DECK-CARD-COUNT + 1
+008230         COMPUTE WS-CASCADE-LIMIT = WS-DECK-CARD-COUNT +
+008240                 WS-MATCH-COUNT
+008250         IF WS-CASCADE-LIMIT > 9999
+008260             MOVE 9999 TO WS-CASCADE-LIMIT
+008270         END-IF
+008280         PERFORM 2461-APPLY-ONE-COPY THRU 2461-EXIT
+008290             VARYING WS-CASCADE-IDX FROM WS-CASCADE-START BY 1
+008300             UNTIL WS-CASCADE-IDX > WS-CASCADE-LIMIT
+008310     END-IF.
+008320     GO TO 2460-EXIT.
+008330 2460-EXIT.
+008340     EXIT.
+008350*
+008360*    SAME ARITHMETIC-CAPACITY HAZARD AS 2451 - CASCADE GROWTH IS
+008370*    COMBINATORIAL, SO A SLOT CAN BE PUSHED PAST ITS PIC 9(05)
+008380*    CAPACITY MUCH FASTER THAN A CARD VALUE CAN DOUBLE PAST ITS
+008390*    OWN.  COMPARING AGAINST THE ROOM LEFT IN THE TARGET SLOT
+008400*    BEFORE ADDING CATCHES IT REGARDLESS OF HOW THE ARITHMETIC
+008410*    ITSELF IS CHECKED.  THE OVERFLOW IS FLAGGED HERE AND REPORTED
+008420*    ONCE PER DECK BY 2500, THE SAME SPLIT 2451/2450 USE.
+008430 2461-APPLY-ONE-COPY.
+008440     IF WS-CASCADE-COPY-COUNT(WS-CASCADE-IDX) >
+008450             99999 - WS-CASCADE-COPY-COUNT(WS-DECK-CARD-COUNT)
+008460         MOVE 99999 TO WS-CASCADE-COPY-COUNT(WS-CASCADE-IDX)
+008470         SET WS-CASCADE-OVERFLOWED TO TRUE
+008480     ELSE
+008490         ADD WS-CASCADE-COPY-COUNT(WS-DECK-CARD-COUNT)
+008500             TO WS-CASCADE-COPY-COUNT(WS-CASCADE-IDX)
+008510     END-IF.
+008520     GO TO 2461-EXIT.
+008530 2461-EXIT.
+008540     EXIT.
+008550*
+008560*    PER-CARD DETAIL LINE, WRITTEN TO BOTH THE CONSOLE AND
+008570*    DETAIL-RPT SO THE LISTING SURVIVES AN UNATTENDED RUN.
+008580 2470-WRITE-DETAIL-REPORT-LINE.
+008590     MOVE SPACES TO WS-DETAIL-LINE-AREA.
+008600     MOVE WS-LINE TO DTL-CARD-NUM.
+008610     MOVE WS-MATCH-COUNT TO DTL-MATCH-COUNT.
+008620     MOVE WS-CARD-VALUE TO DTL-CARD-VALUE.
+008630     WRITE FD-DETAIL-LINE FROM WS-DETAIL-LINE-AREA.
+008640     DISPLAY WS-DETAIL-LINE-AREA(1:29).
+008650     GO TO 2470-EXIT.
+008660 2470-EXIT.
+008670     EXIT.
+008680*
+008690*    LOYALTY POINTS POSTING EXTRACT RECORD FOR ONE CARD.
+008700 2480-WRITE-LOYALTY-EXTRACT-RECORD.
+008710     MOVE SPACES TO WS-LOYALTY-AREA.
+008720     MOVE CI-CD-CARD-ID TO LOY-CARD-ID.
+008730     MOVE WS-MATCH-COUNT TO LOY-MATCH-COUNT.
+008740     MOVE WS-CARD-VALUE TO LOY-CARD-VALUE.
+008750     WRITE FD-LOYALTY-RECORD FROM WS-LOYALTY-AREA.
+008760     GO TO 2480-EXIT.
+008770 2480-EXIT.
+008780     EXIT.
+008790*
+008800*    CHECKPOINT AFTER EVERY CARD SO THE RESTART POINT NEVER TRAILS
+008810*    BEHIND THE DETAIL/EXCEPTIONS/LOYALTY OUTPUT ALREADY WRITTEN
+008820*    FOR THAT CARD (SEE 2470/2480, WHICH RUN JUST BEFORE THIS).
+008830 2490-WRITE-CHECKPOINT.
+008840     MOVE "C" TO CKPT-RECORD-TYPE.
+008850     MOVE WS-LINE TO CKPT-LAST-LINE.
+008860     MOVE WS-RESULT TO CKPT-RUNNING-RESULT.
+008870     MOVE WS-CASCADE-TOTAL TO CKPT-RUNNING-CASCADE-TOTAL.
+008880     WRITE FD-CHECKPOINT-RECORD FROM WS-CHECKPOINT-AREA.
+008890     GO TO 2490-EXIT.
+008900 2490-EXIT.
+008910     EXIT.
+008920*
+008930*    DECK TRAILER CLOSES OUT THE DECK, ROLLS ITS CASCADE SUBTOTAL
+008940*    INTO THE OVERALL CASCADE TOTAL, AND PRINTS BOTH PER-DECK
+008950*    SUBTOTALS.  WS-CASCADE-OVERFLOWED IS SET BY 2461/2511 IF ANY
+008960*    SLOT OR THE DECK SUBTOTAL WAS CAPPED WHILE THIS DECK WAS
+008970*    BEING SCORED; REPORTED ONCE HERE RATHER THAN AT EVERY CAPPED
+008980*    ADD SO ONE OVERSIZED DECK PRODUCES ONE EXCEPTION LINE, NOT
+008990*    HUNDREDS.  THE RUN-WIDE TOTAL GETS THE SAME TREATMENT VIA
+009000*    WS-CASCADE-TOTAL-OVERFLOWED, WHICH ONCE SET STAYS SET (THE
+009010*    TOTAL NEVER SHRINKS) SO THE EXCEPTION FOR IT IS ONLY EVER
+009020*    LOGGED THE ONE TIME IT FIRST HAPPENS.
+009030 2500-PROCESS-DECK-TRAILER.
+009040     PERFORM 2510-SUM-CASCADE-COPIES THRU 2510-EXIT.
+009050     IF WS-CASCADE-OVERFLOWED
+009060         MOVE "CASCADE COPY COUNT EXCEEDS CAPACITY - CAPPED"
+009070             TO WS-EXCEPTION-TEXT
+009080         PERFORM 2900-WRITE-EXCEPTION-LINE THRU 2900-EXIT
+009090     END-IF.
+009100     PERFORM 2520-ROLL-CASCADE-SUBTOTAL THRU 2520-EXIT.
+009110     IF CI-DT-DECK-ID NOT = WS-DECK-ID
+009120         MOVE "DECK TRAILER ID DOES NOT MATCH DECK HEADER ID"
+009130             TO WS-EXCEPTION-TEXT
+009140         PERFORM 2900-WRITE-EXCEPTION-LINE THRU 2900-EXIT
+009150     END-IF.
+009160     IF CI-DT-ACTUAL-CARDS NOT = WS-DECK-CARD-COUNT
+009170         MOVE "DECK CARD COUNT DOES NOT MATCH TRAILER"
+009180             TO WS-EXCEPTION-TEXT
+009190         PERFORM 2900-WRITE-EXCEPTION-LINE THRU 2900-EXIT
+009200     END-IF.
+009210     DISPLAY "DECK " WS-DECK-ID " POINTS SUBTOTAL: "
+009220         WS-DECK-POINTS-SUBTOTAL.
+009230     DISPLAY "DECK " WS-DECK-ID " CASCADE SUBTOTAL: "
+009240         WS-DECK-CASCADE-SUBTOTAL.
+009250     MOVE "N" TO WS-IN-DECK-SW.
+009260     GO TO 2500-EXIT.
+009270 2500-EXIT.
+009280     EXIT.
+009290*
+009300*    ONCE THE RUN TOTAL HAS BEEN CAPPED IT NEVER SHRINKS, SO ONLY
+009310*    THE FIRST DECK TO PUSH IT PAST CAPACITY NEEDS TO CHECK AND
+009320*    ADD - EVERY DECK AFTER THAT JUST SKIPS STRAIGHT THROUGH,
+009330*    THE SAME EARLY-EXIT SHAPE 2451 USES FOR WS-CARD-VALUE.
+009340 2520-ROLL-CASCADE-SUBTOTAL.
+009350     IF WS-CASCADE-TOTAL-OVERFLOWED
+009360         GO TO 2520-EXIT
+009370     END-IF.
+009380     IF WS-DECK-CASCADE-SUBTOTAL > 9999999999 - WS-CASCADE-TOTAL
+009390         MOVE 9999999999 TO WS-CASCADE-TOTAL
+009400         SET WS-CASCADE-TOTAL-OVERFLOWED TO TRUE
+009410         MOVE "CASCADE TOTAL EXCEEDS CAPACITY - CAPPED"
+009420             TO WS-EXCEPTION-TEXT
+009430         PERFORM 2900-WRITE-EXCEPTION-LINE THRU 2900-EXIT
+009440     ELSE
+009450         ADD WS-DECK-CASCADE-SUBTOTAL TO WS-CASCADE-TOTAL
+009460     END-IF.
+009470     GO TO 2520-EXIT.
+009480 2520-EXIT.
+009490     EXIT.
+009500*
+009510 2510-SUM-CASCADE-COPIES.
+009520     MOVE 0 TO WS-DECK-CASCADE-SUBTOTAL.
+009530     MOVE WS-DECK-CARD-COUNT TO WS-CASCADE-SUM-LIMIT.
+009540     IF WS-CASCADE-SUM-LIMIT > 9999
+009550         MOVE 9999 TO WS-CASCADE-SUM-LIMIT
+009560     END-IF.
+009570     PERFORM 2511-ADD-ONE-CASCADE-ENTRY THRU 2511-EXIT
+009580         VARYING WS-CASCADE-IDX FROM 1 BY 1
+009590         UNTIL WS-CASCADE-IDX > WS-CASCADE-SUM-LIMIT.
+009600     GO TO 2510-EXIT.
+009610 2510-EXIT.
+009620     EXIT.
+009630*
+009640 2511-ADD-ONE-CASCADE-ENTRY.
+009650     IF WS-CASCADE-COPY-COUNT(WS-CASCADE-IDX) >
+009660             9999999999 - WS-DECK-CASCADE-SUBTOTAL
+009670         MOVE 9999999999 TO WS-DECK-CASCADE-SUBTOTAL
+009680         SET WS-CASCADE-OVERFLOWED TO TRUE
+009690     ELSE
+009700         ADD WS-CASCADE-COPY-COUNT(WS-CASCADE-IDX)
+009710             TO WS-DECK-CASCADE-SUBTOTAL
+009720     END-IF.
+009730     GO TO 2511-EXIT.
+009740 2511-EXIT.
+009750     EXIT.
+009760*
+009770*    COMMON EXCEPTION-LINE WRITER.  ON A RESTART, THE RECORDS UP
+009780*    TO CKPT-LAST-LINE ARE REPLAYED SILENTLY (SEE 1200 AND 2400)
+009790*    SO ANY EXCEPTION THEY RAISE WAS ALREADY WRITTEN TO
+009800*    EXCEPTIONS-RPT BY THE ORIGINAL RUN - SKIP THE DUPLICATE.  THE
+009810*    SKIP TEST USES WS-RESTART-CAUGHT-UP (SET BY 2495 ONCE THE
+009820*    CARD DETAIL READER REACHES CKPT-LAST-LINE) RATHER THAN
+009830*    COMPARING WS-LINE DIRECTLY, BECAUSE BATCH-HEADER, DECK-HEADER
+009840*    DECK-TRAILER AND UNKNOWN-RECORD EXCEPTIONS FIRE WITH WS-LINE
+009850*    STILL HOLDING THE LAST CARD-DETAIL LINE NUMBER, NOT THEIR OWN
+009860*    POSITION - COMPARING WS-LINE FOR THOSE SITES WOULD WRONGLY
+009870*    TREAT A FIRST-TIME EXCEPTION RIGHT AFTER RESTART AS A REPLAY.
+009880 2900-WRITE-EXCEPTION-LINE.
+009890     IF WS-RESTART-MODE AND NOT WS-RESTART-CAUGHT-UP
+009900         GO TO 2900-EXIT
+009910     END-IF.
+009920     MOVE SPACES TO WS-EXCEPTION-LINE-AREA.
+009930     MOVE WS-LINE TO EXC-CARD-NUM.
+009940     MOVE WS-EXCEPTION-TEXT TO EXC-DESCRIPTION.
+009950     WRITE FD-EXCEPTION-LINE FROM WS-EXCEPTION-LINE-AREA.
+009960     GO TO 2900-EXIT.
+009970 2900-EXIT.
+009980     EXIT.
+009990*
+010000*================================================================*
+010010*    3000 - END OF RUN                                           *
+010020*================================================================*
+010030 3000-FINALIZE.
+010040     PERFORM 3100-CHECK-CONTROL-TOTALS THRU 3100-EXIT.
+010050     DISPLAY "===================================".
+010060     DISPLAY "BATCH SCORING SUMMARY".
+010070     IF WS-RUN-MODE-POINTS OR WS-RUN-MODE-BOTH
+010080         DISPLAY "The result is:"
+010090         DISPLAY WS-RESULT
+010100     END-IF.
+010110     IF WS-RUN-MODE-COPIES OR WS-RUN-MODE-BOTH
+010120         DISPLAY "Total cards after cascading copies:"
+010130         DISPLAY WS-CASCADE-TOTAL
+010140     END-IF.
+010150     PERFORM 3150-WRITE-CHECKPOINT-COMPLETE THRU 3150-EXIT.
+010160     PERFORM 3200-CLOSE-FILES THRU 3200-EXIT.
+010170     GO TO 3000-EXIT.
+010180 3000-EXIT.
+010190     EXIT.
+010200*
+010210*    CONTROL TOTALS FROM THE BATCH HEADER ARE RECONCILED AGAINST
+010220*    WHAT WAS ACTUALLY PROCESSED.
+010230 3100-CHECK-CONTROL-TOTALS.
+010240     IF WS-CARDS-PROCESSED NOT = WS-CARDS-EXPECTED
+010250         DISPLAY "CONTROL TOTAL MISMATCH - CARD COUNT"
+010260         DISPLAY "  EXPECTED : " WS-CARDS-EXPECTED
+010270         DISPLAY "  PROCESSED: " WS-CARDS-PROCESSED
+010280     END-IF.
+010290     IF WS-CHECKSUM-ACCUM NOT = WS-CHECKSUM-EXPECTED
+010300         DISPLAY "CONTROL TOTAL MISMATCH - CHECKSUM"
+010310         DISPLAY "  EXPECTED : " WS-CHECKSUM-EXPECTED
+010320         DISPLAY "  COMPUTED : " WS-CHECKSUM-ACCUM
+010330     END-IF.
+010340     GO TO 3100-EXIT.
+010350 3100-EXIT.
+010360     EXIT.
+010370*
+010380*    MARKS THE CHECKPOINT FILE AS BELONGING TO A COMPLETED RUN SO
+010390*    TOMORROW'S BATCH DOESN'T MISTAKE IT FOR AN ABENDED ONE AND
+010400*    TRY TO RESTART FROM IT (SEE 1100).  WRITTEN REGARDLESS OF
+010410*    WHETHER THE CONTROL TOTALS ABOVE MATCHED - A CONTROL TOTAL
+010420*    MISMATCH IS A DATA PROBLEM TO INVESTIGATE, NOT AN ABENDED
+010430*    RUN TO RESTART.
+010440 3150-WRITE-CHECKPOINT-COMPLETE.
+010450     MOVE "X" TO CKPT-RECORD-TYPE.
+010460     MOVE WS-LINE TO CKPT-LAST-LINE.
+010470     MOVE WS-RESULT TO CKPT-RUNNING-RESULT.
+010480     MOVE WS-CASCADE-TOTAL TO CKPT-RUNNING-CASCADE-TOTAL.
+010490     WRITE FD-CHECKPOINT-RECORD FROM WS-CHECKPOINT-AREA.
+010500     GO TO 3150-EXIT.
+010510 3150-EXIT.
+010520     EXIT.
+010530*
+010540 3200-CLOSE-FILES.
+010550     CLOSE CARDS-IN.
+010560     CLOSE CHECKPOINT-FILE.
+010570     CLOSE DETAIL-RPT.
+010580     CLOSE EXCEPTIONS-RPT.
+010590     CLOSE LOYALTY-EXTRACT.
+010600     GO TO 3200-EXIT.
+010610 3200-EXIT.
+010620     EXIT.
